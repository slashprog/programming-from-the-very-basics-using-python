@@ -0,0 +1,2 @@
+   01 NUMBER-RECORD.
+      05 NR-NUMBER PIC 9(3)V99.
