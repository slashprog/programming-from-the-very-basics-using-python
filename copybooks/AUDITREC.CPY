@@ -0,0 +1,5 @@
+   01 AUDIT-RECORD.
+      05 AUD-DATE   PIC 9(8).
+      05 AUD-TIME   PIC 9(6).
+      05 AUD-NUMBER PIC 9(3)V99.
+      05 AUD-BOUND  PIC 9(3).
