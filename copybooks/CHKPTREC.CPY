@@ -0,0 +1,3 @@
+   01 CHECKPOINT-RECORD.
+      05 CKPT-COUNT  PIC 9(6).
+      05 CKPT-STATUS PIC X(1).
