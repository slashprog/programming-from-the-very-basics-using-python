@@ -0,0 +1,4 @@
+   01 PRODUCT-RECORD.
+      05 PR-NUMBER  PIC 9(3)V99.
+      05 PR-COUNTER PIC 9(3).
+      05 PR-PRODUCT PIC 9(6)V99.
