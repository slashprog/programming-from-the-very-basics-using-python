@@ -0,0 +1,27 @@
+//TABLELKP JOB (ACCTNO),'TABLE LOOKUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MAINTENANCE/LOOKUP MODE - REPRINTS A PRIOR TABLE INSTEAD OF   *
+//* REGENERATING ONE. USE WHEN AN OPERATOR ON THE FLOOR LOSES OR  *
+//* DAMAGES A PRINTED TABLE FOR A NUMBER THAT WAS ALREADY TABLED. *
+//* PARM='LOOKUP' SELECTS THIS MODE INSTEAD OF A NORMAL RUN.      *
+//* SYSIN HOLDS ONE CARD - THE NUMBER TO LOOK UP, 5 DIGITS WITH   *
+//* 2 DECIMALS IMPLIED (E.G. 01275 = 12.75), SAME AS A NORMAL RUN.*
+//* THE PROGRAM SCANS AUDITLOG FOR THE MOST RECENT RUN THAT       *
+//* TABLED THAT NUMBER (FOR ITS BOUND/DATE) AND PRODOUT FOR THE   *
+//* MATCHING ROWS, AND REPRINTS THEM - IT DOES NOT WRITE TO       *
+//* PRODOUT/AUDITLOG/CKPTOUT, SO LOOKUPS NEVER DUPLICATE OUTPUT   *
+//* OR DISTURB CHECKPOINT STATE. NOTE: IF A NUMBER WAS TABLED IN  *
+//* MORE THAN ONE RUN WITH DIFFERENT BOUNDS, PRODOUT HAS NO PER-  *
+//* RUN IDENTIFIER, SO ALL MATCHING ROWS FROM EVERY RUN ARE       *
+//* REPRINTED TOGETHER UNDER THE MOST RECENT RUN'S BOUND/DATE.    *
+//*--------------------------------------------------------------*
+//TABLE    EXEC PGM=TABLE,PARM='LOOKUP'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PRODOUT  DD   DSN=PROD.TABLE.PRODOUT,DISP=SHR
+//AUDITLOG DD   DSN=PROD.TABLE.AUDITLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+01275
+//*
