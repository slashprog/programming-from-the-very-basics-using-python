@@ -0,0 +1,35 @@
+//TABLEJB  JOB (ACCTNO),'TABLE RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS TABLE IN UNATTENDED BATCH, OVERNIGHT WINDOW.             *
+//* FIRST SYSIN CARD IS THE TABLE UPPER BOUND (BLANK = 10).       *
+//* REMAINING SYSIN CARDS ARE NUMBERS TO BE TABLED, ONE PER CARD, *
+//* 5 DIGITS WITH 2 DECIMALS IMPLIED (E.G. 01275 = 12.75),        *
+//* TERMINATED BY A BLANK CARD OR END OF THE SYSIN STREAM.        *
+//* DISPLAY OUTPUT IS ROUTED TO SYSOUT SO IT CAN BE PRINTED FOR   *
+//* THE SHOP FLOOR BINDER. PRODOUT/AUDITLOG ARE FLAT FILES FOR    *
+//* DOWNSTREAM PROCESSING.                                        *
+//*--------------------------------------------------------------*
+//TABLE    EXEC PGM=TABLE
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*        NUMIN OMITTED ON PURPOSE - NO BATCH-FILE DD MEANS TABLE
+//*        FALLS BACK TO READING NUMBERS FROM SYSIN BELOW.
+//PRODOUT  DD   DSN=PROD.TABLE.PRODOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.TABLE.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        CKPTIN OMITTED - FIRST RUN OF THE DAY, NOTHING TO RESUME.
+//CKPTOUT  DD   DSN=PROD.TABLE.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+025
+02500
+01200
+01275
+25000
+//*
