@@ -0,0 +1,44 @@
+//TABLEBT  JOB (ACCTNO),'TABLE BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS TABLE AGAINST A SEQUENTIAL NUMIN FILE OF PRODUCT CODES   *
+//* INSTEAD OF SYSIN CARDS - ONE 1-TO-BOUND TABLE PER INPUT       *
+//* RECORD. NUMIN RECORDS ARE 5 DIGITS, 2 DECIMALS IMPLIED        *
+//* (E.G. 01275 = 12.75), TO SUPPORT UNIT-PRICE TABLES.           *
+//* TABLE CHECKPOINTS ITS PROGRESS TO CKPTOUT EVERY FEW            *
+//* RECORDS; IF THE JOB DIES PARTWAY THROUGH, RESUBMIT THIS SAME  *
+//* JCL WITH A CKPTIN DD ADDED, POINTING AT THE CKPT DATASET      *
+//* BELOW, AND TABLE WILL SKIP THE NUMBERS ALREADY TABLED.        *
+//*--------------------------------------------------------------*
+//TABLE    EXEC PGM=TABLE
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NUMIN    DD   DSN=PROD.TABLE.NUMIN,DISP=SHR
+//*        VERY FIRST RUN AGAINST THIS DATASET - PRODOUT DOESN'T
+//*        EXIST YET, SO IT MUST BE CREATED:
+//PRODOUT  DD   DSN=PROD.TABLE.PRODOUT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        EVERY SUBSEQUENT RUN (RESTART OR NOT) - COMMENT OUT THE
+//*        PRODOUT DD ABOVE AND USE THIS ONE INSTEAD. TABLE ALWAYS
+//*        OPENS PRODOUT EXTEND FIRST SO ROWS FROM EARLIER RUNS
+//*        (NEEDED BY LOOKUP MODE) ARE NEVER TRUNCATED; IT ONLY
+//*        FALLS BACK TO CREATING THE FILE WHEN PRODOUT DOESN'T
+//*        EXIST YET:
+//*PRODOUT DD   DSN=PROD.TABLE.PRODOUT,DISP=MOD,
+//*            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//*            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.TABLE.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        ON A RESTART, UNCOMMENT AND POINT AT THE SAME DATASET
+//*        NAMED ON CKPTOUT BELOW SO TABLE CAN READ THE LAST
+//*        CHECKPOINT BEFORE IT IS OVERWRITTEN FOR THIS RUN:
+//*CKPTIN  DD   DSN=PROD.TABLE.CKPT,DISP=SHR
+//CKPTOUT  DD   DSN=PROD.TABLE.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+010
+//*
