@@ -1,18 +1,378 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. TABLE.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL NUMBER-FILE ASSIGN TO "NUMIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NUMBER-FILE-STATUS.
+    SELECT OPTIONAL PRODUCT-FILE ASSIGN TO "PRODOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRODUCT-FILE-STATUS.
+    SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+    SELECT OPTIONAL CHECKPOINT-IN-FILE ASSIGN TO "CKPTIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-IN-STATUS.
+    SELECT CHECKPOINT-OUT-FILE ASSIGN TO "CKPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-OUT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  NUMBER-FILE.
+COPY "NUMREC.CPY".
+
+FD  PRODUCT-FILE.
+COPY "PRODREC.CPY".
+
+FD  AUDIT-FILE.
+COPY "AUDITREC.CPY".
+
+FD  CHECKPOINT-IN-FILE.
+COPY "CHKPTREC.CPY".
+
+FD  CHECKPOINT-OUT-FILE.
+01 CHECKPOINT-OUT-RECORD.
+    05 CKPT-OUT-COUNT  PIC 9(6).
+    05 CKPT-OUT-STATUS PIC X(1).
+
 WORKING-STORAGE SECTION.
-01 Number PIC 9(3).
-01 Counter PIC 9(3) VALUE 1.
+01 WS-NUMBER PIC 9(3)V99.
+01 WS-NUMBER-DISPLAY PIC ZZ9.99.
+01 WS-COUNTER PIC 9(3) VALUE 1.
+01 WS-PRODUCT PIC 9(6)V99.
+01 WS-PRODUCT-DISPLAY PIC ZZZZZ9.99.
+01 WS-BOUND PIC 9(3) VALUE 10.
+01 WS-NUMBER-FILE-STATUS PIC X(2).
+01 WS-PRODUCT-FILE-STATUS PIC X(2).
+01 WS-AUDIT-FILE-STATUS PIC X(2).
+01 WS-AUDIT-TIMESTAMP.
+    05 WS-AUD-DATE PIC 9(8).
+    05 WS-AUD-TIME PIC 9(6).
+01 WS-CKPT-IN-STATUS PIC X(2).
+01 WS-CKPT-OUT-STATUS PIC X(2).
+01 WS-CKPT-INTERVAL PIC 9(3) VALUE 5.
+01 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+01 WS-RECORDS-DONE PIC 9(6) VALUE ZERO.
+01 WS-BATCH-MODE PIC X(1) VALUE "N".
+    88 WS-BATCH-MODE-ON VALUE "Y".
+01 WS-NUMBER-FILE-EOF PIC X(1) VALUE "N".
+    88 WS-NUMBER-FILE-AT-END VALUE "Y".
+01 WS-NUMBER-VALID-SWITCH PIC X(1) VALUE "N".
+    88 WS-NUMBER-VALID VALUE "Y".
+01 WS-NUMBER-INPUT PIC X(5).
+01 WS-NUMBER-RAW PIC 9(5).
+01 WS-CONSOLE-EOF-SWITCH PIC X(1) VALUE "N".
+    88 WS-CONSOLE-AT-END VALUE "Y".
+01 WS-CURRENT-DATE.
+    05 WS-CD-YYYY PIC 9(4).
+    05 WS-CD-MM PIC 9(2).
+    05 WS-CD-DD PIC 9(2).
+01 WS-REPORT-DATE PIC X(10).
+01 WS-PAGE-NO PIC 9(3) VALUE ZERO.
+01 WS-LINE-COUNT PIC 9(3) VALUE ZERO.
+01 WS-LINES-PER-PAGE PIC 9(3) VALUE 60.
+01 WS-TOTAL PIC 9(9)V99 VALUE ZERO.
+01 WS-TOTAL-DISPLAY PIC ZZZZZZZZ9.99.
+01 WS-RUN-MODE PIC X(10).
+01 WS-LOOKUP-NUMBER PIC 9(3)V99.
+01 WS-LOOKUP-FOUND-SWITCH PIC X(1) VALUE "N".
+    88 WS-LOOKUP-FOUND VALUE "Y".
+01 WS-LOOKUP-BOUND PIC 9(3) VALUE ZERO.
+01 WS-LOOKUP-DATE PIC 9(8) VALUE ZERO.
+01 WS-LOOKUP-DATE-BREAKDOWN REDEFINES WS-LOOKUP-DATE.
+    05 WS-LKP-YYYY PIC 9(4).
+    05 WS-LKP-MM PIC 9(2).
+    05 WS-LKP-DD PIC 9(2).
+01 WS-LOOKUP-DATE-DISPLAY PIC X(10).
+01 WS-LOOKUP-ROWS-FOUND PIC 9(6) VALUE ZERO.
 
 PROCEDURE DIVISION.
-    DISPLAY "Enter a number:".
-    ACCEPT Number.
+MAIN-PARA.
+    PERFORM GET-REPORT-DATE.
+    MOVE SPACES TO WS-RUN-MODE.
+    ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+    IF WS-RUN-MODE(1:6) = "LOOKUP"
+        PERFORM LOOKUP-MODE
+    ELSE
+        PERFORM GET-BOUND
+        OPEN INPUT NUMBER-FILE
+        IF WS-NUMBER-FILE-STATUS = "00"
+            MOVE "Y" TO WS-BATCH-MODE
+        END-IF
+        IF WS-BATCH-MODE-ON
+            PERFORM LOAD-CHECKPOINT
+        END-IF
+        PERFORM OPEN-PRODUCT-FILE
+        OPEN EXTEND AUDIT-FILE
+        IF WS-AUDIT-FILE-STATUS = "35"
+            OPEN OUTPUT AUDIT-FILE
+        END-IF
 
-    PERFORM UNTIL Counter > 10
-        DISPLAY Number " x " Counter " = " (Number * Counter)
-        ADD 1 TO Counter
-    END-PERFORM.
+        IF WS-BATCH-MODE-ON
+            PERFORM PROCESS-BATCH
+            CLOSE NUMBER-FILE
+        ELSE
+            PERFORM PROCESS-INTERACTIVE
+        END-IF
 
+        CLOSE PRODUCT-FILE
+        CLOSE AUDIT-FILE
+    END-IF.
     STOP RUN.
+
+OPEN-PRODUCT-FILE.
+    OPEN EXTEND PRODUCT-FILE.
+    IF WS-PRODUCT-FILE-STATUS = "35"
+        OPEN OUTPUT PRODUCT-FILE
+    END-IF.
+    IF WS-PRODUCT-FILE-STATUS NOT = "00" AND WS-PRODUCT-FILE-STATUS NOT = "05"
+        DISPLAY "FATAL: unable to open PRODOUT, file status " WS-PRODUCT-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+GET-REPORT-DATE.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+    STRING WS-CD-MM "/" WS-CD-DD "/" WS-CD-YYYY INTO WS-REPORT-DATE.
+
+GET-BOUND.
+    DISPLAY "Enter table upper bound (blank for 10):".
+    ACCEPT WS-BOUND.
+    IF WS-BOUND IS NOT NUMERIC OR WS-BOUND = ZERO OR WS-BOUND > 998
+        MOVE 10 TO WS-BOUND
+    END-IF.
+
+LOOKUP-MODE.
+    DISPLAY "Enter the number to look up, 5 digits with 2 decimals implied, e.g. 01275 = 12.75:".
+    ACCEPT WS-NUMBER-INPUT.
+    IF WS-NUMBER-INPUT IS NUMERIC
+        MOVE WS-NUMBER-INPUT TO WS-NUMBER-RAW
+        COMPUTE WS-LOOKUP-NUMBER = WS-NUMBER-RAW / 100
+    ELSE
+        MOVE ZERO TO WS-LOOKUP-NUMBER
+    END-IF.
+    IF WS-LOOKUP-NUMBER = ZERO
+        DISPLAY "Invalid number - nothing to look up."
+    ELSE
+        PERFORM FIND-LOOKUP-RUN
+        IF WS-LOOKUP-FOUND
+            PERFORM REPRINT-LOOKUP-TABLE
+        ELSE
+            DISPLAY "No prior table found on file for that number."
+        END-IF
+    END-IF.
+
+FIND-LOOKUP-RUN.
+    MOVE "N" TO WS-LOOKUP-FOUND-SWITCH.
+    MOVE ZERO TO WS-LOOKUP-BOUND.
+    MOVE ZERO TO WS-LOOKUP-DATE.
+    OPEN INPUT AUDIT-FILE.
+    IF WS-AUDIT-FILE-STATUS = "00"
+        PERFORM UNTIL WS-AUDIT-FILE-STATUS = "10"
+            READ AUDIT-FILE
+                AT END MOVE "10" TO WS-AUDIT-FILE-STATUS
+            END-READ
+            IF WS-AUDIT-FILE-STATUS = "00" AND AUD-NUMBER = WS-LOOKUP-NUMBER
+                MOVE AUD-BOUND TO WS-LOOKUP-BOUND
+                MOVE AUD-DATE TO WS-LOOKUP-DATE
+                SET WS-LOOKUP-FOUND TO TRUE
+            END-IF
+        END-PERFORM
+        CLOSE AUDIT-FILE
+    END-IF.
+
+REPRINT-LOOKUP-TABLE.
+    MOVE WS-LOOKUP-DATE TO WS-LOOKUP-DATE-BREAKDOWN.
+    STRING WS-LKP-MM "/" WS-LKP-DD "/" WS-LKP-YYYY INTO WS-LOOKUP-DATE-DISPLAY.
+    MOVE WS-LOOKUP-NUMBER TO WS-NUMBER.
+    MOVE WS-NUMBER TO WS-NUMBER-DISPLAY.
+    MOVE ZERO TO WS-TOTAL.
+    MOVE ZERO TO WS-LOOKUP-ROWS-FOUND.
+    OPEN INPUT PRODUCT-FILE.
+    IF WS-PRODUCT-FILE-STATUS = "00"
+        PERFORM UNTIL WS-PRODUCT-FILE-STATUS = "10"
+            READ PRODUCT-FILE
+                AT END MOVE "10" TO WS-PRODUCT-FILE-STATUS
+            END-READ
+            IF WS-PRODUCT-FILE-STATUS = "00" AND PR-NUMBER = WS-LOOKUP-NUMBER
+                IF WS-LOOKUP-ROWS-FOUND = ZERO
+                    PERFORM DISPLAY-LOOKUP-HEADINGS
+                END-IF
+                ADD 1 TO WS-LOOKUP-ROWS-FOUND
+                MOVE PR-PRODUCT TO WS-PRODUCT-DISPLAY
+                DISPLAY WS-NUMBER-DISPLAY " x " PR-COUNTER " = " WS-PRODUCT-DISPLAY
+                ADD PR-PRODUCT TO WS-TOTAL
+            END-IF
+        END-PERFORM
+        CLOSE PRODUCT-FILE
+    ELSE
+        IF WS-PRODUCT-FILE-STATUS NOT = "05"
+            DISPLAY "Cannot reprint - unable to open PRODOUT, file status "
+                WS-PRODUCT-FILE-STATUS
+        END-IF
+    END-IF.
+    IF WS-LOOKUP-ROWS-FOUND = ZERO
+        DISPLAY "No PRODOUT rows found for that number - cannot reprint."
+    ELSE
+        MOVE WS-TOTAL TO WS-TOTAL-DISPLAY
+        DISPLAY "------   -------   -------"
+        DISPLAY "                   TOTAL: " WS-TOTAL-DISPLAY
+    END-IF.
+
+DISPLAY-LOOKUP-HEADINGS.
+    DISPLAY " ".
+    DISPLAY "REPRINT OF PRIOR TABLE FOR: " WS-NUMBER-DISPLAY
+        "   ORIGINAL RUN DATE: " WS-LOOKUP-DATE-DISPLAY
+        "   BOUND: " WS-LOOKUP-BOUND.
+    DISPLAY "NUMBER    COUNTER   PRODUCT".
+    DISPLAY "-------   -------   --------".
+
+PROCESS-BATCH.
+    MOVE WS-SKIP-COUNT TO WS-RECORDS-DONE.
+    PERFORM SKIP-COMPLETED-RECORDS.
+    PERFORM READ-NUMBER-RECORD
+    PERFORM UNTIL WS-NUMBER-FILE-AT-END
+        ADD 1 TO WS-RECORDS-DONE
+        MOVE NR-NUMBER TO WS-NUMBER
+        IF WS-NUMBER IS NUMERIC AND WS-NUMBER > ZERO
+            MOVE 1 TO WS-COUNTER
+            PERFORM PRINT-TABLE
+        ELSE
+            DISPLAY "Invalid input record skipped: " NR-NUMBER
+        END-IF
+        IF FUNCTION MOD(WS-RECORDS-DONE WS-CKPT-INTERVAL) = 0
+            PERFORM SAVE-CHECKPOINT
+        END-IF
+        PERFORM READ-NUMBER-RECORD
+    END-PERFORM.
+    PERFORM SAVE-FINAL-CHECKPOINT.
+
+LOAD-CHECKPOINT.
+    MOVE ZERO TO WS-SKIP-COUNT.
+    OPEN INPUT CHECKPOINT-IN-FILE.
+    IF WS-CKPT-IN-STATUS = "00"
+        PERFORM UNTIL WS-CKPT-IN-STATUS = "10"
+            READ CHECKPOINT-IN-FILE
+                AT END MOVE "10" TO WS-CKPT-IN-STATUS
+            END-READ
+            IF WS-CKPT-IN-STATUS = "00"
+                MOVE CKPT-COUNT TO WS-SKIP-COUNT
+            END-IF
+        END-PERFORM
+        CLOSE CHECKPOINT-IN-FILE
+        IF WS-SKIP-COUNT > ZERO
+            DISPLAY "Resuming batch run after checkpoint - skipping "
+                WS-SKIP-COUNT " already-completed record(s)."
+        END-IF
+    END-IF.
+
+SKIP-COMPLETED-RECORDS.
+    PERFORM WS-SKIP-COUNT TIMES
+        PERFORM READ-NUMBER-RECORD
+    END-PERFORM.
+
+SAVE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-OUT-FILE.
+    IF WS-CKPT-OUT-STATUS = "00"
+        MOVE WS-RECORDS-DONE TO CKPT-OUT-COUNT
+        MOVE " " TO CKPT-OUT-STATUS
+        WRITE CHECKPOINT-OUT-RECORD
+        CLOSE CHECKPOINT-OUT-FILE
+    ELSE
+        DISPLAY "WARNING: unable to write checkpoint, file status "
+            WS-CKPT-OUT-STATUS
+    END-IF.
+
+SAVE-FINAL-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-OUT-FILE.
+    IF WS-CKPT-OUT-STATUS = "00"
+        MOVE WS-RECORDS-DONE TO CKPT-OUT-COUNT
+        MOVE "C" TO CKPT-OUT-STATUS
+        WRITE CHECKPOINT-OUT-RECORD
+        CLOSE CHECKPOINT-OUT-FILE
+    ELSE
+        DISPLAY "WARNING: unable to write final checkpoint, file status "
+            WS-CKPT-OUT-STATUS
+    END-IF.
+
+READ-NUMBER-RECORD.
+    READ NUMBER-FILE
+        AT END SET WS-NUMBER-FILE-AT-END TO TRUE
+    END-READ.
+
+PROCESS-INTERACTIVE.
+    PERFORM UNTIL WS-CONSOLE-AT-END
+        PERFORM GET-INTERACTIVE-NUMBER
+        IF NOT WS-CONSOLE-AT-END
+            MOVE 1 TO WS-COUNTER
+            PERFORM PRINT-TABLE
+        END-IF
+    END-PERFORM.
+
+GET-INTERACTIVE-NUMBER.
+    MOVE "N" TO WS-NUMBER-VALID-SWITCH.
+    PERFORM UNTIL WS-NUMBER-VALID OR WS-CONSOLE-AT-END
+        DISPLAY "Enter a number, 5 digits with 2 decimal implied, e.g. 01275 = 12.75 (blank card/line to end):"
+        ACCEPT WS-NUMBER-INPUT
+        IF WS-NUMBER-INPUT = SPACES
+            SET WS-CONSOLE-AT-END TO TRUE
+        ELSE
+            IF WS-NUMBER-INPUT IS NUMERIC
+                MOVE WS-NUMBER-INPUT TO WS-NUMBER-RAW
+                COMPUTE WS-NUMBER = WS-NUMBER-RAW / 100
+            ELSE
+                MOVE ZERO TO WS-NUMBER
+            END-IF
+            IF WS-NUMBER IS NUMERIC AND WS-NUMBER > ZERO
+                SET WS-NUMBER-VALID TO TRUE
+            ELSE
+                DISPLAY "Invalid entry - please enter a non-zero numeric value."
+            END-IF
+        END-IF
+    END-PERFORM.
+
+PRINT-TABLE.
+    MOVE ZERO TO WS-TOTAL.
+    PERFORM PRINT-HEADINGS.
+    PERFORM UNTIL WS-COUNTER > WS-BOUND
+        IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+            PERFORM PRINT-HEADINGS
+        END-IF
+        COMPUTE WS-PRODUCT ROUNDED = WS-NUMBER * WS-COUNTER
+        MOVE WS-NUMBER TO WS-NUMBER-DISPLAY
+        MOVE WS-PRODUCT TO WS-PRODUCT-DISPLAY
+        DISPLAY WS-NUMBER-DISPLAY " x " WS-COUNTER " = " WS-PRODUCT-DISPLAY
+        ADD WS-PRODUCT TO WS-TOTAL
+        ADD 1 TO WS-LINE-COUNT
+        MOVE WS-NUMBER TO PR-NUMBER
+        MOVE WS-COUNTER TO PR-COUNTER
+        MOVE WS-PRODUCT TO PR-PRODUCT
+        WRITE PRODUCT-RECORD
+        ADD 1 TO WS-COUNTER
+    END-PERFORM.
+    MOVE WS-TOTAL TO WS-TOTAL-DISPLAY.
+    DISPLAY "------   -------   -------".
+    DISPLAY "                   TOTAL: " WS-TOTAL-DISPLAY.
+    PERFORM WRITE-AUDIT-RECORD.
+
+WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUD-DATE.
+    MOVE FUNCTION CURRENT-DATE(9:6) TO WS-AUD-TIME.
+    MOVE WS-AUD-DATE TO AUD-DATE.
+    MOVE WS-AUD-TIME TO AUD-TIME.
+    MOVE WS-NUMBER TO AUD-NUMBER.
+    MOVE WS-BOUND TO AUD-BOUND.
+    WRITE AUDIT-RECORD.
+
+PRINT-HEADINGS.
+    ADD 1 TO WS-PAGE-NO.
+    MOVE WS-NUMBER TO WS-NUMBER-DISPLAY.
+    DISPLAY " ".
+    DISPLAY "MULTIPLICATION TABLE FOR: " WS-NUMBER-DISPLAY
+        "   DATE: " WS-REPORT-DATE "   PAGE: " WS-PAGE-NO.
+    DISPLAY "NUMBER    COUNTER   PRODUCT".
+    DISPLAY "-------   -------   --------".
+    MOVE ZERO TO WS-LINE-COUNT.
